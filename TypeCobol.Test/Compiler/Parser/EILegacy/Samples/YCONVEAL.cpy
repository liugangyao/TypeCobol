@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------
+000200* YCONVEAL - CURRENCY/UNIT CONVERSION RECORD FOR MYPGM.
+000300*             ONE RECORD PER CONVERSION CODE ON THE
+000400*             CONVEAL-FILE KSDS, KEYED BY CONVEAL-CODE.
+000500*             INCLUDED AS  01  CONVEAL-REC.  COPY  YCONVEAL.
+000600*-----------------------------------------------------------
+000700    02  CONVEAL-CODE                PIC X(04).
+000800    02  CONVEAL-RATE                PIC 9(03)V9(05).
