@@ -0,0 +1,37 @@
+000100*-----------------------------------------------------------
+000200* YPRTD20L - DETAIL PRINT LINE FOR THE NIGHTLY TRANSACTION
+000300*            CONVERSION RUN (MYPGM).  INCLUDED AS
+000400*                 01  PRTD20L.  COPY  YPRTD20L.
+000500* SO ALL 02-LEVEL NAMES BELOW HANG OFF THE CALLER'S 01.
+000600*-----------------------------------------------------------
+000700    02  PRTD20L-DETAIL-LINE.
+000710        03  PRTD20L-REC-TYPE        PIC X(01)   VALUE "D".
+000720            88  PRTD20L-IS-DETAIL           VALUE "D".
+000730            88  PRTD20L-IS-TRAILER          VALUE "T".
+000800        03  PRTD20L-TRAN-DATE       PIC X(08).
+000900        03  FILLER                  PIC X(02).
+001000        03  PRTD20L-TRAN-ID         PIC X(10).
+001100        03  FILLER                  PIC X(02).
+001200        03  PRTD20L-CONV-CODE       PIC X(04).
+001300        03  FILLER                  PIC X(02).
+001400        03  PRTD20L-ORIG-AMT        PIC -9(9)V99.
+001500        03  FILLER                  PIC X(02).
+001600        03  PRTD20L-CONV-RATE       PIC 9(03)V9(05).
+001700        03  FILLER                  PIC X(02).
+001800        03  PRTD20L-CONV-AMT        PIC -9(9)V99.
+001900        03  FILLER                  PIC X(60).
+002000*-----------------------------------------------------------
+002100* PRTD20L-TRAILER-LINE CARRIES THE RUN'S CONTROL TOTALS -
+002200* RECORD COUNT AND TOTAL CONVERTED AMOUNT - WRITTEN AS THE
+002300* LAST LINE OF THE REPORT.  PRTD20L-REC-TYPE DISTINGUISHES
+002400* IT FROM A PRTD20L-DETAIL-LINE ON RE-READ OR ON A CONTROL
+002500* BREAK LISTING.
+002600*-----------------------------------------------------------
+002700    02  PRTD20L-TRAILER-LINE REDEFINES PRTD20L-DETAIL-LINE.
+002800        03  PRTD20L-TRL-REC-TYPE    PIC X(01).
+002900        03  FILLER                  PIC X(01).
+003000        03  PRTD20L-TRL-LABEL       PIC X(18).
+003100        03  PRTD20L-TRL-REC-COUNT   PIC ZZ,ZZZ,ZZ9.
+003200        03  FILLER                  PIC X(02).
+003300        03  PRTD20L-TRL-AMT-TOTAL   PIC -9(9)V99.
+003400        03  FILLER                  PIC X(81).
