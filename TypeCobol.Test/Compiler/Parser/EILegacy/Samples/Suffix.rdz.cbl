@@ -1,19 +1,175 @@
-﻿000000*Don't except any errors 
+﻿000000*Don't except any errors
 000000 IDENTIFICATION DIVISION.
 000000 PROGRAM-ID. MYPGM.
-001930*REMARKS.         COPY=(                                 
-002630*                       YPRTD20L YCONVEAL  
-002700*                                 ).                     
+001930*REMARKS.         COPY=(
+002630*                       YPRTD20L YCONVEAL
+002700*                                 ).
+003000*------------------------------------------------------------
+003100* MOD-LOG:
+003200*   2026-08-08  NIGHTLY RUN BUILT OUT - READS THE TRANSACTION
+003300*               EXTRACT, APPLIES THE YCONVEAL CONVERSION TABLE
+003400*               AND PRINTS THE RESULT VIA YPRTD20L.
+003450*   2026-08-08  ADDED CONTROL-TOTAL TRAILER LINE (RECORD COUNT
+003460*               AND CONVERTED-AMOUNT TOTAL) AT END OF REPORT.
+003470*   2026-08-08  CONVERTED YCONVEAL FROM AN IN-MEMORY TABLE TO
+003480*               A KEYED (VSAM KSDS) CONVEAL-FILE, READ RANDOM
+003490*               BY CONVEAL-CODE.
+003495*   2026-08-09  ADDED FILE STATUS CHECKING ON THE TRAN-FILE AND
+003496*               PRINT-FILE OPENS SO A MISSING EXTRACT OR AN
+003497*               UN-WRITABLE PRINTOUT ENDS THE JOB CLEANLY.
+003500*------------------------------------------------------------
 000000 ENVIRONMENT DIVISION.
 000000 CONFIGURATION SECTION.
 000000 SOURCE-COMPUTER. IBM-370.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT TRAN-FILE ASSIGN TO TRANIN
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS TRAN-STATUS.
+000000     SELECT PRINT-FILE ASSIGN TO PRINTOUT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS PRINT-STATUS.
+000000     SELECT CONVEAL-FILE ASSIGN TO CONVTBL
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS RANDOM
+000000         RECORD KEY IS CONVEAL-CODE
+000000         FILE STATUS IS CONVEAL-STATUS.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TRAN-FILE
+000000     LABEL RECORDS ARE STANDARD.
+000000 01  TRAN-REC.
+000000     05  TRAN-DATE               PIC X(08).
+000000     05  TRAN-ID                 PIC X(10).
+000000     05  TRAN-CONV-CODE          PIC X(04).
+000000     05  TRAN-AMT                PIC S9(9)V99.
+000000     05  FILLER                  PIC X(47).
+000000 FD  PRINT-FILE
+000000     LABEL RECORDS ARE OMITTED.
+000000 01  PRINT-REC                   PIC X(132).
+000000 FD  CONVEAL-FILE
+000000     LABEL RECORDS ARE STANDARD.
+000000 01  CONVEAL-REC. COPY  YCONVEAL.
 000000 WORKING-STORAGE section.
-000000    01 PRTD20L. COPY  YPRTD20L.   
-000000    01 CONVEAL. COPY  YCONVEAL.   
-000000    
+000000    01 PRTD20L. COPY  YPRTD20L.
+000000    01 CONVEAL-STATUS            PIC XX      VALUE "00".
+000000    01 TRAN-STATUS               PIC XX      VALUE "00".
+000000    01 PRINT-STATUS              PIC XX      VALUE "00".
+000000
+000000 01  MY-SWITCHES.
+000000     05  MY-EOF-SW               PIC X       VALUE "N".
+000000         88  NO-MORE-TRANS               VALUE "Y".
+000000     05  MY-CONV-FOUND-SW        PIC X       VALUE "N".
+000000         88  CONV-RATE-FOUND             VALUE "Y"
+000000                                  WHEN SET TO FALSE IS "N".
+000000
+000000 01  MY-CONTROL-TOTALS.
+000000     05  MY-REC-COUNT            PIC 9(07)   VALUE ZERO.
+000000     05  MY-AMT-TOTAL            PIC S9(9)V99 VALUE ZERO.
+000000     05  MY-CONV-AMT-WORK        PIC S9(9)V99 VALUE ZERO.
 000000
 000000 PROCEDURE DIVISION.
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000000     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+000000         UNTIL NO-MORE-TRANS.
+000000     PERFORM 9000-FINISH THRU 9000-EXIT.
 000000     GOBACK
 000000     .
-000000 END PROGRAM MYPGM.
\ No newline at end of file
+000000 1000-INITIALIZE.
+000000     OPEN INPUT TRAN-FILE.
+000000     IF TRAN-STATUS NOT = "00"
+000000         DISPLAY "MYPGM: TRAN-FILE OPEN FAILED, STATUS "
+000000             TRAN-STATUS
+000000         MOVE 16                 TO RETURN-CODE
+000000         GOBACK
+000000     END-IF.
+000000     OPEN OUTPUT PRINT-FILE.
+000000     IF PRINT-STATUS NOT = "00"
+000000         DISPLAY "MYPGM: PRINT-FILE OPEN FAILED, STATUS "
+000000             PRINT-STATUS
+000000         MOVE 16                 TO RETURN-CODE
+000000         GOBACK
+000000     END-IF.
+000000     OPEN INPUT CONVEAL-FILE.
+000000     IF CONVEAL-STATUS NOT = "00"
+000000         DISPLAY "MYPGM: CONVEAL-FILE OPEN FAILED, STATUS "
+000000             CONVEAL-STATUS
+000000         MOVE 16                 TO RETURN-CODE
+000000         GOBACK
+000000     END-IF.
+000000     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+000000 1000-EXIT.
+000000     EXIT.
+000000 2000-PROCESS-TRAN.
+000000     MOVE SPACES                TO PRTD20L-DETAIL-LINE.
+000000     SET PRTD20L-IS-DETAIL      TO TRUE.
+000000     PERFORM 3000-CONVERT-AMOUNT THRU 3000-EXIT.
+000000     PERFORM 4000-PRINT-DETAIL THRU 4000-EXIT.
+000000     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+000000 2000-EXIT.
+000000     EXIT.
+000000 2100-READ-TRAN.
+000000     READ TRAN-FILE
+000000         AT END
+000000             SET NO-MORE-TRANS TO TRUE
+000000     END-READ.
+000000 2100-EXIT.
+000000     EXIT.
+000000 3000-CONVERT-AMOUNT.
+000000     SET CONV-RATE-FOUND TO FALSE.
+000000     MOVE TRAN-CONV-CODE        TO CONVEAL-CODE.
+000000     READ CONVEAL-FILE
+000000         INVALID KEY
+000000             CONTINUE
+000000         NOT INVALID KEY
+000000             SET CONV-RATE-FOUND TO TRUE
+000000     END-READ.
+000000     IF CONVEAL-STATUS NOT = "00" AND CONVEAL-STATUS NOT = "23"
+000000         DISPLAY "MYPGM: CONVEAL-FILE READ FAILED, STATUS "
+000000             CONVEAL-STATUS
+000000         MOVE 16                 TO RETURN-CODE
+000000         GOBACK
+000000     END-IF.
+000000     IF CONV-RATE-FOUND
+000000         COMPUTE MY-CONV-AMT-WORK ROUNDED =
+000000             TRAN-AMT * CONVEAL-RATE
+000000         MOVE CONVEAL-RATE      TO PRTD20L-CONV-RATE
+000000     ELSE
+000000         MOVE TRAN-AMT           TO MY-CONV-AMT-WORK
+000000         MOVE ZERO               TO PRTD20L-CONV-RATE
+000000     END-IF.
+000000     MOVE MY-CONV-AMT-WORK       TO PRTD20L-CONV-AMT.
+000000 3000-EXIT.
+000000     EXIT.
+000000 4000-PRINT-DETAIL.
+000000     MOVE TRAN-DATE             TO PRTD20L-TRAN-DATE.
+000000     MOVE TRAN-ID               TO PRTD20L-TRAN-ID.
+000000     MOVE TRAN-CONV-CODE        TO PRTD20L-CONV-CODE.
+000000     MOVE TRAN-AMT              TO PRTD20L-ORIG-AMT.
+000000     MOVE SPACE                 TO PRINT-REC.
+000000     MOVE PRTD20L-DETAIL-LINE   TO PRINT-REC (1:125).
+000000     WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+000000     ADD 1                      TO MY-REC-COUNT.
+000000     ADD MY-CONV-AMT-WORK       TO MY-AMT-TOTAL.
+000000 4000-EXIT.
+000000     EXIT.
+000000 9000-FINISH.
+000000     PERFORM 9100-PRINT-TRAILER THRU 9100-EXIT.
+000000     CLOSE TRAN-FILE.
+000000     CLOSE PRINT-FILE.
+000000     CLOSE CONVEAL-FILE.
+000000 9000-EXIT.
+000000     EXIT.
+000000 9100-PRINT-TRAILER.
+000000     MOVE SPACES                TO PRTD20L-DETAIL-LINE.
+000000     SET PRTD20L-IS-TRAILER     TO TRUE.
+000000     MOVE "TOTAL RECORDS READ"  TO PRTD20L-TRL-LABEL.
+000000     MOVE MY-REC-COUNT          TO PRTD20L-TRL-REC-COUNT.
+000000     MOVE MY-AMT-TOTAL          TO PRTD20L-TRL-AMT-TOTAL.
+000000     MOVE SPACE                 TO PRINT-REC.
+000000     MOVE PRTD20L-TRAILER-LINE  TO PRINT-REC (1:125).
+000000     WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+000000 9100-EXIT.
+000000     EXIT.
+000000 END PROGRAM MYPGM.
