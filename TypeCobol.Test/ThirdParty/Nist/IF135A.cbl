@@ -18,15 +18,77 @@
 001800 FILE-CONTROL.                                                    IF1354.2
 001900     SELECT PRINT-FILE ASSIGN TO                                  IF1354.2
 002000     XXXXX055.                                                    IF1354.2
+002010     SELECT RESULTS-FILE ASSIGN TO                                IF1354.2
+002020     XXXXX056.                                                    IF1354.2
+002030     SELECT OPTIONAL SINPARM-FILE ASSIGN TO                       IF1354.2
+002040     XXXXX057                                                     IF1354.2
+002050         FILE STATUS IS SINPARM-STATUS.                           IF1354.2
+002060     SELECT OPTIONAL JOBCTL-FILE ASSIGN TO                        IF1354.2
+002070     XXXXX058                                                     IF1354.2
+002080         FILE STATUS IS JOBCTL-STATUS.                            IF1354.2
 002100 DATA DIVISION.                                                   IF1354.2
 002200 FILE SECTION.                                                    IF1354.2
 002300 FD  PRINT-FILE.                                                  IF1354.2
 002400 01  PRINT-REC PICTURE X(120).                                    IF1354.2
 002500 01  DUMMY-RECORD PICTURE X(120).                                 IF1354.2
-002600 WORKING-STORAGE SECTION.                                         IF1354.2
-002700***********************************************************       IF1354.2
-002800* Variables specific to the Intrinsic Function Test IF135A*       IF1354.2
-002900***********************************************************       IF1354.2
+002510 FD  RESULTS-FILE.                                                IF1354.2
+002520 01  RESULTS-REC.                                                 IF1354.2
+002530     02  RSLT-PAR-NAME           PIC X(8).                        IF1354.2
+002540     02  FILLER                  PIC X.                           IF1354.2
+002550     02  RSLT-P-OR-F             PIC X(5).                        IF1354.2
+002560     02  FILLER                  PIC X.                           IF1354.2
+002570     02  RSLT-COMPUTED-X         PIC X(20).                       IF1354.2
+002580     02  FILLER                  PIC X.                           IF1354.2
+002590     02  RSLT-CORRECT-X          PIC X(20).                       IF1354.2
+002610 FD  SINPARM-FILE.                                                IF1354.2
+002620*                                                                 IF1354.2
+002630* SINPARM-FILE LETS OPS OVERRIDE THE SIN BOUNDARY CONSTANTS AND   IF1354.2
+002640* RANGES BETWEEN COMPILER CERTIFICATIONS WITHOUT A RECOMPILE.     IF1354.2
+002650* ONE OF THREE CARD LAYOUTS APPLIES, KEYED OFF SINPARM-CARD-TYPE: IF1354.2
+002660*   CNST - OVERRIDE ONE OF A, B, PI, MINUSPI OR ARG1.             IF1354.2
+002670*   RANG - OVERRIDE THE MIN/MAX RANGE FOR ONE F-SIN-NN TEST.      IF1354.2
+002680*   ARR  - OVERRIDE THE 5-DIGIT ARR/IND SEED.                     IF1354.2
+002690*                                                                 IF1354.2
+002700 01  SINPARM-REC.                                                 IF1354.2
+002710     02  SINPARM-CARD-TYPE       PIC X(4).                        IF1354.2
+002720     02  SINPARM-CONST-CARD.                                      IF1354.2
+002730         03  SINPARM-CONST-ID     PIC X(8).                       IF1354.2
+002740         03  SINPARM-CONST-VALUE  PIC S9(10)V9(10)                IF1354.2
+002750                                  SIGN IS LEADING SEPARATE        IF1354.2
+002760                                  CHARACTER.                      IF1354.2
+002770         03  FILLER               PIC X(11).                      IF1354.2
+002780     02  SINPARM-RANGE-CARD REDEFINES SINPARM-CONST-CARD.         IF1354.2
+002790         03  SINPARM-TEST-NO      PIC 99.                         IF1354.2
+002800         03  FILLER               PIC X(6).                       IF1354.2
+002810         03  SINPARM-MIN-VAL      PIC S9(5)V9(7)                  IF1354.2
+002820                                  SIGN IS LEADING SEPARATE        IF1354.2
+002830                                  CHARACTER.                      IF1354.2
+002840         03  SINPARM-MAX-VAL      PIC S9(5)V9(7)                  IF1354.2
+002850                                  SIGN IS LEADING SEPARATE        IF1354.2
+002860                                  CHARACTER.                      IF1354.2
+002870         03  FILLER               PIC X(6).                       IF1354.2
+002880     02  SINPARM-ARR-CARD REDEFINES SINPARM-CONST-CARD.           IF1354.2
+002890         03  FILLER               PIC X(8).                       IF1354.2
+002900         03  SINPARM-ARR-VALUE    PIC X(5).                       IF1354.2
+002910         03  FILLER               PIC X(27).                      IF1354.2
+002911 FD  JOBCTL-FILE.                                                 IF1354.2
+002912*                                                                 IF1354.2
+002913* JOBCTL-FILE CARRIES THE PER-RUN JOB CONTROLS A COMPILER         IF1354.2
+002914* CERTIFICATION CAN SET WITHOUT A RECOMPILE - THE REPORT          IF1354.2
+002915* PAGE SIZE, CHECKPOINT/RESTART POINT, THE COMPILER UNDER TEST,   IF1354.2
+002916* AND THE NOT-APPLICABLE TEST LIST.  ONE CARD PER RUN.            IF1354.2
+002917*                                                                 IF1354.2
+002918 01  JOBCTL-REC.                                                  IF1354.2
+002919     02  JCTL-LINES-PER-PAGE      PIC 999.                        IF1354.2
+00291A     02  JCTL-START-TEST-NO       PIC 99.                         IF1354.2
+00291B     02  JCTL-COMPILER-ID         PIC X(30).                      IF1354.2
+00291C     02  JCTL-SKIP-COUNT          PIC 99.                         IF1354.2
+00291D     02  JCTL-SKIP-LIST OCCURS 10 TIMES                           IF1354.2
+00291E                       PIC 99.                                    IF1354.2
+002920 WORKING-STORAGE SECTION.                                         IF1354.2
+002921***********************************************************       IF1354.2
+002922* Variables specific to the Intrinsic Function Test IF135A*       IF1354.2
+002923***********************************************************       IF1354.2
 003000 01  A                   PIC S9(5)V9(5)      VALUE -0.00004.      IF1354.2
 003100 01  B                   PIC S9(5)V9(5)      VALUE 14000.105.     IF1354.2
 003200 01  C                   PIC S9(10)          VALUE 100000.        IF1354.2
@@ -41,6 +103,105 @@
 004100 01  WS-NUM              PIC S9(5)V9(6).                          IF1354.2
 004200 01  MIN-RANGE           PIC S9(5)V9(7).                          IF1354.2
 004300 01  MAX-RANGE           PIC S9(5)V9(7).                          IF1354.2
+004301 01  JOBCTL-STATUS       PIC XX      VALUE "00".                  IF1354.2
+004302 01  LINES-PER-PAGE      PIC 999     VALUE 42.                    IF1354.2
+004303 01  START-TEST-NUM      PIC 99      VALUE ZERO.                  IF1354.2
+004304 01  RUN-DATE-YMD        PIC 9(6).                                IF1354.2
+004305 01  RUN-TIME-HMSH       PIC 9(8).                                IF1354.2
+004306 01  COMPILER-UNDER-TEST PIC X(30)  VALUE                         IF1354.2
+004307     "COMPILER UNDER TEST NOT GIVEN".                             IF1354.2
+004308 01  SIN-SKIP-SUB        PIC 99      VALUE ZERO.                  IF1354.2
+004309*                                                                 IF1354.2
+004310* SIN-SKIP-FLAGS MARKS F-SIN-NN TESTS AS NOT APPLICABLE TO THE    IF1354.2
+004311* COMPILER UNDER TEST, PER THE SKIP LIST ON JOBCTL-FILE.  A       IF1354.2
+004312* FLAGGED TEST ROUTES TO ITS F-SIN-DELETE-NN PARAGRAPH INSTEAD    IF1354.2
+004313* OF RUNNING NORMALLY.                                            IF1354.2
+004314 01  SIN-SKIP-FLAGS.                                              IF1354.2
+004315     02  SIN-SKIP-ENTRY  OCCURS 32 TIMES                          IF1354.2
+004316                         PIC X       VALUE "N".                   IF1354.2
+004317         88  SIN-SKIP-FLAG               VALUE "Y".               IF1354.2
+004318 01  SINPARM-STATUS      PIC XX      VALUE "00".                  IF1354.2
+004319 01  SINPARM-SWITCHES.                                            IF1354.2
+004320     02  SINPARM-EOF-SW          PIC X      VALUE "N".            IF1354.2
+004321         88  SINPARM-EOF                 VALUE "Y"                IF1354.2
+004322                                  WHEN SET TO FALSE IS "N".       IF1354.2
+004323*                                                                 IF1354.2
+004324* SIN-BOUNDS-TABLE HOLDS THE MIN/MAX ACCEPTANCE RANGE FOR EACH    IF1354.2
+004325* F-SIN-NN TEST, ONE PAIR PER OCCURRENCE, SUBSCRIPTED BY TEST     IF1354.2
+004326* NUMBER.  THE SEED BELOW CARRIES THE COMPILER-CERTIFICATION      IF1354.2
+004327* DEFAULTS; SINPARM-FILE (READ IN 1000-INITIALIZE) MAY OVERRIDE   IF1354.2
+004328* INDIVIDUAL ENTRIES FOR A GIVEN RUN WITHOUT A RECOMPILE.  TESTS  IF1354.2
+004329* 02 AND 32 DO NOT USE A TABLE RANGE; THEIR SLOTS ARE UNUSED.     IF1354.2
+004330 01  SIN-BOUNDS-SEED.                                             IF1354.2
+004331     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000200.                IF1354.2
+004332     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0000200.                IF1354.2
+004333     02  FILLER  PIC S9(5)V9(7)  VALUE  ZERO.                     IF1354.2
+004334     02  FILLER  PIC S9(5)V9(7)  VALUE  ZERO.                     IF1354.2
+004335     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000200.                IF1354.2
+004336     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0000200.                IF1354.2
+004337     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0009990.                IF1354.2
+004338     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0010000.                IF1354.2
+004339     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0000890.                IF1354.2
+004340     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0000900.                IF1354.2
+004341     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000400.                IF1354.2
+004342     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000390.                IF1354.2
+004343     02  FILLER  PIC S9(5)V9(7)  VALUE -0.7568170.                IF1354.2
+004344     02  FILLER  PIC S9(5)V9(7)  VALUE -0.7567870.                IF1354.2
+004345     02  FILLER  PIC S9(5)V9(7)  VALUE  0.1411170.                IF1354.2
+004346     02  FILLER  PIC S9(5)V9(7)  VALUE  0.1411230.                IF1354.2
+004347     02  FILLER  PIC S9(5)V9(7)  VALUE  0.8659900.                IF1354.2
+004348     02  FILLER  PIC S9(5)V9(7)  VALUE  0.8660600.                IF1354.2
+004349     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9999600.                IF1354.2
+004350     02  FILLER  PIC S9(5)V9(7)  VALUE  1.0000000.                IF1354.2
+004351     02  FILLER  PIC S9(5)V9(7)  VALUE -1.0000000.                IF1354.2
+004352     02  FILLER  PIC S9(5)V9(7)  VALUE -0.9999600.                IF1354.2
+004353     02  FILLER  PIC S9(5)V9(7)  VALUE -0.8660600.                IF1354.2
+004354     02  FILLER  PIC S9(5)V9(7)  VALUE -0.8659900.                IF1354.2
+004355     02  FILLER  PIC S9(5)V9(7)  VALUE -1.0000000.                IF1354.2
+004356     02  FILLER  PIC S9(5)V9(7)  VALUE -0.9999600.                IF1354.2
+004357     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9999600.                IF1354.2
+004358     02  FILLER  PIC S9(5)V9(7)  VALUE  1.0000000.                IF1354.2
+004359     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9999600.                IF1354.2
+004360     02  FILLER  PIC S9(5)V9(7)  VALUE  1.0000000.                IF1354.2
+004361     02  FILLER  PIC S9(5)V9(7)  VALUE  0.8664890.                IF1354.2
+004362     02  FILLER  PIC S9(5)V9(7)  VALUE  0.8665590.                IF1354.2
+004363     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0009990.                IF1354.2
+004364     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0010000.                IF1354.2
+004365     02  FILLER  PIC S9(5)V9(7)  VALUE -1.0000000.                IF1354.2
+004366     02  FILLER  PIC S9(5)V9(7)  VALUE -0.9999600.                IF1354.2
+004367     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0348980.                IF1354.2
+004368     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0349000.                IF1354.2
+004369     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9998070.                IF1354.2
+004370     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9998870.                IF1354.2
+004371     02  FILLER  PIC S9(5)V9(7)  VALUE  0.8571320.                IF1354.2
+004372     02  FILLER  PIC S9(5)V9(7)  VALUE  0.8572010.                IF1354.2
+004373     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0174530.                IF1354.2
+004374     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0174510.                IF1354.2
+004375     02  FILLER  PIC S9(5)V9(7)  VALUE -0.9994300.                IF1354.2
+004376     02  FILLER  PIC S9(5)V9(7)  VALUE -0.9993500.                IF1354.2
+004377     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9092610.                IF1354.2
+004378     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9093330.                IF1354.2
+004379     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9974540.                IF1354.2
+004380     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9975340.                IF1354.2
+004381     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000400.                IF1354.2
+004382     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000390.                IF1354.2
+004383     02  FILLER  PIC S9(5)V9(7)  VALUE -0.5440430.                IF1354.2
+004384     02  FILLER  PIC S9(5)V9(7)  VALUE -0.5439990.                IF1354.2
+004385     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0174510.                IF1354.2
+004386     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0174530.                IF1354.2
+004387     02  FILLER  PIC S9(5)V9(7)  VALUE  0.9999600.                IF1354.2
+004388     02  FILLER  PIC S9(5)V9(7)  VALUE  1.0000000.                IF1354.2
+004389     02  FILLER  PIC S9(5)V9(7)  VALUE  0.7890400.                IF1354.2
+004390     02  FILLER  PIC S9(5)V9(7)  VALUE  0.7891040.                IF1354.2
+004391     02  FILLER  PIC S9(5)V9(7)  VALUE -0.0000400.                IF1354.2
+004392     02  FILLER  PIC S9(5)V9(7)  VALUE  0.0000400.                IF1354.2
+004393     02  FILLER  PIC S9(5)V9(7)  VALUE  ZERO.                     IF1354.2
+004394     02  FILLER  PIC S9(5)V9(7)  VALUE  ZERO.                     IF1354.2
+004395 01  SIN-BOUNDS-TABLE REDEFINES SIN-BOUNDS-SEED.                  IF1354.2
+004396     02  SIN-BND-ENTRY OCCURS 32 TIMES                            IF1354.2
+004397                       INDEXED BY SIN-BND-IX.                     IF1354.2
+004398         03  SIN-BND-MIN         PIC S9(5)V9(7).                  IF1354.2
+004399         03  SIN-BND-MAX         PIC S9(5)V9(7).                  IF1354.2
 004400*                                                                 IF1354.2
 004500**********************************************************        IF1354.2
 004600*                                                                 IF1354.2
@@ -161,6 +322,20 @@
 016100            " LEVEL VALIDATION FOR ".                             IF1354.2
 016200   02  FILLER                        PIC X(58)  VALUE             IF1354.2
 016300     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".IF1354.2
+016310 01  CCVS-H-2C.                                                   IF1354.2
+016320   02  FILLER                        PIC X(10) VALUE              IF1354.2
+016330            "  RUN ON  ".                                         IF1354.2
+016340   02  CCVS-RUN-DATE                 PIC 99/99/99.                IF1354.2
+016350   02  FILLER                        PIC X(6)  VALUE "  AT  ".    IF1354.2
+016352   02  CCVS-RUN-TIME-HH              PIC 99.                      IF1354.2
+016354   02  FILLER                        PIC X     VALUE ":".         IF1354.2
+016356   02  CCVS-RUN-TIME-MM              PIC 99.                      IF1354.2
+016358   02  FILLER                        PIC X     VALUE ":".         IF1354.2
+016359   02  CCVS-RUN-TIME-SS              PIC 99.                      IF1354.2
+016370   02  FILLER                        PIC X(10) VALUE              IF1354.2
+016380            "  UNDER   ".                                         IF1354.2
+016390   02  CCVS-COMPILER-ID              PIC X(30).                   IF1354.2
+016395   02  FILLER                        PIC X(48) VALUE SPACE.       IF1354.2
 016400 01  CCVS-H-3.                                                    IF1354.2
 016500     02  FILLER                      PIC X(34)  VALUE             IF1354.2
 016600            " FOR OFFICIAL USE ONLY    ".                         IF1354.2
@@ -217,13 +392,120 @@
 021700 CCVS1 SECTION.                                                   IF1354.2
 021800 OPEN-FILES.                                                      IF1354.2
 021900     OPEN     OUTPUT PRINT-FILE.                                  IF1354.2
+021910     OPEN     OUTPUT RESULTS-FILE.                                IF1354.2
+021915     PERFORM  READ-JOB-CONTROLS THRU READ-JOB-CONTROLS-EXIT.      IF1354.2
+021920     PERFORM  READ-SIN-PARMS THRU READ-SIN-PARMS-EXIT.            IF1354.2
+021930     ACCEPT   RUN-DATE-YMD FROM DATE.                             IF1354.2
+021940     ACCEPT   RUN-TIME-HMSH FROM TIME.                            IF1354.2
+021950     MOVE     RUN-DATE-YMD TO CCVS-RUN-DATE.                      IF1354.2
+021960     MOVE     RUN-TIME-HMSH (1:2) TO CCVS-RUN-TIME-HH.            IF1354.2
+021962     MOVE     RUN-TIME-HMSH (3:2) TO CCVS-RUN-TIME-MM.            IF1354.2
+021964     MOVE     RUN-TIME-HMSH (5:2) TO CCVS-RUN-TIME-SS.            IF1354.2
+021970     MOVE     COMPILER-UNDER-TEST TO CCVS-COMPILER-ID.            IF1354.2
 022000     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   IF1354.2
 022100     MOVE    SPACE TO TEST-RESULTS.                               IF1354.2
 022200     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             IF1354.2
 022300     GO TO CCVS1-EXIT.                                            IF1354.2
 022400 CLOSE-FILES.                                                     IF1354.2
 022500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IF1354.2
+022501     CLOSE    RESULTS-FILE.                                       IF1354.2
+022502     GO TO    TERMINATE-CCVS.                                     IF1354.2
+022503 READ-JOB-CONTROLS.                                               IF1354.2
+022504     OPEN     INPUT JOBCTL-FILE.                                  IF1354.2
+022505     IF       JOBCTL-STATUS NOT = "00"                            IF1354.2
+022506              GO TO READ-JOB-CONTROLS-EXIT.                       IF1354.2
+022507     READ     JOBCTL-FILE                                         IF1354.2
+022508              AT END                                              IF1354.2
+022509                  GO TO READ-JOB-CONTROLS-EXIT                    IF1354.2
+022510     END-READ.                                                    IF1354.2
+022511     IF       JCTL-LINES-PER-PAGE NOT EQUAL TO ZERO               IF1354.2
+022512     MOVE     JCTL-LINES-PER-PAGE TO LINES-PER-PAGE.              IF1354.2
+022513     IF       JCTL-START-TEST-NO NOT EQUAL TO ZERO                IF1354.2
+022514         MOVE JCTL-START-TEST-NO TO START-TEST-NUM.               IF1354.2
+022515     IF       JCTL-COMPILER-ID NOT EQUAL TO SPACE                 IF1354.2
+022516         MOVE JCTL-COMPILER-ID TO COMPILER-UNDER-TEST.            IF1354.2
+022517     IF       JCTL-SKIP-COUNT NOT EQUAL TO ZERO                   IF1354.2
+022518         IF   JCTL-SKIP-COUNT GREATER THAN 10                     IF1354.2
+022519             MOVE 10 TO JCTL-SKIP-COUNT                           IF1354.2
+022520         END-IF                                                   IF1354.2
+022521         PERFORM LOAD-SKIP-LIST THRU LOAD-SKIP-LIST-EXIT.         IF1354.2
+022522     CLOSE    JOBCTL-FILE.                                        IF1354.2
+022523 READ-JOB-CONTROLS-EXIT.                                          IF1354.2
+022524     EXIT.                                                        IF1354.2
+022525*                                                                 IF1354.2
+022526* LOAD-SKIP-LIST COPIES THE NOT-APPLICABLE TEST NUMBERS FROM THE  IF1354.2
+022527* JOBCTL-FILE SKIP LIST INTO SIN-SKIP-FLAGS, ONE SET-TO-TRUE      IF1354.2
+022528* PER LISTED TEST NUMBER.                                         IF1354.2
+022529 LOAD-SKIP-LIST.                                                  IF1354.2
+022530     SET      SIN-SKIP-SUB TO 1.                                  IF1354.2
+022531     PERFORM  LOAD-SKIP-ENTRY THRU LOAD-SKIP-ENTRY-EXIT           IF1354.2
+022532         UNTIL SIN-SKIP-SUB GREATER THAN JCTL-SKIP-COUNT.         IF1354.2
+022533 LOAD-SKIP-LIST-EXIT.                                             IF1354.2
+022534     EXIT.                                                        IF1354.2
+022535 LOAD-SKIP-ENTRY.                                                 IF1354.2
+022536     IF       JCTL-SKIP-LIST (SIN-SKIP-SUB) GREATER THAN ZERO     IF1354.2
+022537         AND JCTL-SKIP-LIST (SIN-SKIP-SUB) NOT GREATER THAN 32    IF1354.2
+022538         SET  SIN-SKIP-FLAG (JCTL-SKIP-LIST (SIN-SKIP-SUB))       IF1354.2
+022539             TO TRUE                                              IF1354.2
+022540     END-IF.                                                      IF1354.2
+022541     ADD      1 TO SIN-SKIP-SUB.                                  IF1354.2
+022542 LOAD-SKIP-ENTRY-EXIT.                                            IF1354.2
+022543     EXIT.                                                        IF1354.2
+022544 READ-SIN-PARMS.                                                  IF1354.2
+022545     OPEN     INPUT SINPARM-FILE.                                 IF1354.2
+022546     IF       SINPARM-STATUS NOT = "00"                           IF1354.2
+022547              GO TO READ-SIN-PARMS-EXIT.                          IF1354.2
+022548     PERFORM  READ-SINPARM-REC THRU READ-SINPARM-REC-EXIT         IF1354.2
+022549              UNTIL SINPARM-EOF.                                  IF1354.2
+022550     CLOSE    SINPARM-FILE.                                       IF1354.2
+022551 READ-SIN-PARMS-EXIT.                                             IF1354.2
+022552     EXIT.                                                        IF1354.2
+022553 READ-SINPARM-REC.                                                IF1354.2
+022554     READ     SINPARM-FILE                                        IF1354.2
+022555              AT END                                              IF1354.2
+022556                  SET SINPARM-EOF TO TRUE                         IF1354.2
+022557                  GO TO READ-SINPARM-REC-EXIT                     IF1354.2
+022558     END-READ.                                                    IF1354.2
+022559     EVALUATE  SINPARM-CARD-TYPE                                  IF1354.2
+022560         WHEN  "CNST"                                             IF1354.2
+022561               PERFORM APPLY-SINPARM-CONST                        IF1354.2
+022562                   THRU APPLY-SINPARM-CONST-EXIT                  IF1354.2
+022563         WHEN  "RANG"                                             IF1354.2
+022564               IF SINPARM-TEST-NO GREATER THAN ZERO               IF1354.2
+022565               AND SINPARM-TEST-NO NOT GREATER THAN 32            IF1354.2
+022566               MOVE  SINPARM-MIN-VAL TO                           IF1354.2
+022567                     SIN-BND-MIN (SINPARM-TEST-NO)                IF1354.2
+022568               MOVE  SINPARM-MAX-VAL TO                           IF1354.2
+022569                     SIN-BND-MAX (SINPARM-TEST-NO)                IF1354.2
+022570               END-IF                                             IF1354.2
+022571         WHEN  "ARR "                                             IF1354.2
+022572               MOVE  SINPARM-ARR-VALUE TO ARR                     IF1354.2
+022573         WHEN  OTHER                                              IF1354.2
+022574               CONTINUE                                           IF1354.2
+022575     END-EVALUATE.                                                IF1354.2
+022576 READ-SINPARM-REC-EXIT.                                           IF1354.2
+022577     EXIT.                                                        IF1354.2
+022578 APPLY-SINPARM-CONST.                                             IF1354.2
+022579     EVALUATE  SINPARM-CONST-ID                                   IF1354.2
+022580         WHEN  "A"                                                IF1354.2
+022581               MOVE SINPARM-CONST-VALUE TO A                      IF1354.2
+022582         WHEN  "B"                                                IF1354.2
+022583               MOVE SINPARM-CONST-VALUE TO B                      IF1354.2
+022584         WHEN  "PI"                                               IF1354.2
+022585               MOVE SINPARM-CONST-VALUE TO PI                     IF1354.2
+022586         WHEN  "MINUSPI"                                          IF1354.2
+022587               MOVE SINPARM-CONST-VALUE TO MINUSPI                IF1354.2
+022588         WHEN  "ARG1"                                             IF1354.2
+022589               MOVE SINPARM-CONST-VALUE TO ARG1                   IF1354.2
+022590         WHEN  OTHER                                              IF1354.2
+022591               CONTINUE                                           IF1354.2
+022592     END-EVALUATE.                                                IF1354.2
+022593 APPLY-SINPARM-CONST-EXIT.                                        IF1354.2
+022594     EXIT.                                                        IF1354.2
 022600 TERMINATE-CCVS.                                                  IF1354.2
+022610     IF       ERROR-COUNTER IS EQUAL TO ZERO                      IF1354.2
+022620              MOVE ZERO TO RETURN-CODE                            IF1354.2
+022630         ELSE MOVE 1 TO RETURN-CODE.                              IF1354.2
 022700     STOP     RUN.                                                IF1354.2
 022800 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IF1354.2
 022900 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IF1354.2
@@ -235,6 +517,11 @@
 023500             MOVE "." TO PARDOT-X                                 IF1354.2
 023600             MOVE REC-CT TO DOTVALUE.                             IF1354.2
 023700     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IF1354.2
+023710     MOVE     PAR-NAME TO RSLT-PAR-NAME.                          IF1354.2
+023720     MOVE     P-OR-F TO RSLT-P-OR-F.                              IF1354.2
+023730     MOVE     COMPUTED-X TO RSLT-COMPUTED-X.                      IF1354.2
+023740     MOVE     CORRECT-X TO RSLT-CORRECT-X.                        IF1354.2
+023750     WRITE    RESULTS-REC.                                        IF1354.2
 023800     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IF1354.2
 023900        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IF1354.2
 024000          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IF1354.2
@@ -246,6 +533,7 @@
 024600     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IF1354.2
 024700     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IF1354.2
 024800     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IF1354.2
+024810     MOVE CCVS-H-2C TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IF1354.2
 024900     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IF1354.2
 025000 COLUMN-NAMES-ROUTINE.                                            IF1354.2
 025100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IF1354.2
@@ -285,13 +573,14 @@
 028500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IF1354.2
 028600 WRITE-LINE.                                                      IF1354.2
 028700     ADD 1 TO RECORD-COUNT.                                       IF1354.2
-028800     IF RECORD-COUNT GREATER 42                                   IF1354.2
+028800     IF RECORD-COUNT GREATER LINES-PER-PAGE                       IF1354.2
 028900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IF1354.2
 029000         MOVE SPACE TO DUMMY-RECORD                               IF1354.2
 029100         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  IF1354.2
 029200         MOVE CCVS-H-1  TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   IF1354.2
 029300         MOVE CCVS-H-2A TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   IF1354.2
 029400         MOVE CCVS-H-2B TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   IF1354.2
+029410         MOVE CCVS-H-2C TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   IF1354.2
 029500         MOVE CCVS-H-3  TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   IF1354.2
 029600         MOVE CCVS-C-1  TO DUMMY-RECORD  PERFORM WRT-LN           IF1354.2
 029700         MOVE CCVS-C-2  TO DUMMY-RECORD  PERFORM WRT-LN           IF1354.2
@@ -346,11 +635,27 @@
 034600 F-SIN-INFO.                                                      IF1354.2
 034700     MOVE     "See ref. A-68 2.39" TO ANSI-REFERENCE.             IF1354.2
 034800     MOVE     "SIN Function" TO FEATURE.                          IF1354.2
+034810*                                                                 IF1354.2
+034820* RESTART-DISPATCH LETS A RERUN SKIP STRAIGHT TO THE TEST PAST    IF1354.2
+034830* THE LAST ONE THAT COMPLETED ITS F-SIN-NN-WRITE ON A PRIOR RUN,  IF1354.2
+034840* AS SET BY JCTL-START-TEST-NO.  A ZERO (THE DEFAULT) LEAVES      IF1354.2
+034850* CONTROL TO FALL THROUGH AND RUN ALL 32 TESTS AS USUAL.          IF1354.2
+034860*                                                                 IF1354.2
+034870 RESTART-DISPATCH.                                                IF1354.2
+034880     GO TO    F-SIN-01  F-SIN-02  F-SIN-03  F-SIN-04  F-SIN-05    IF1354.2
+034881              F-SIN-06  F-SIN-07  F-SIN-08  F-SIN-09  F-SIN-10    IF1354.2
+034882              F-SIN-11  F-SIN-12  F-SIN-13  F-SIN-14  F-SIN-15    IF1354.2
+034883              F-SIN-16  F-SIN-17  F-SIN-18  F-SIN-19  F-SIN-20    IF1354.2
+034884              F-SIN-21  F-SIN-22  F-SIN-23  F-SIN-24  F-SIN-25    IF1354.2
+034885              F-SIN-26  F-SIN-27  F-SIN-28  F-SIN-29  F-SIN-30    IF1354.2
+034886              F-SIN-31  F-SIN-32                                  IF1354.2
+034887         DEPENDING ON START-TEST-NUM.                             IF1354.2
 034900*****************TEST (a) - SIMPLE TEST*****************          IF1354.2
 035000 F-SIN-01.                                                        IF1354.2
+03500A     IF       SIN-SKIP-FLAG (01) GO TO F-SIN-DELETE-01.           IF1354.2
 035100     MOVE ZERO TO WS-NUM.                                         IF1354.2
-035200     MOVE -0.000020 TO MIN-RANGE.                                 IF1354.2
-035300     MOVE  0.000020 TO MAX-RANGE.                                 IF1354.2
+035200     MOVE SIN-BND-MIN (01) TO MIN-RANGE.                          IF1354.2
+035300     MOVE SIN-BND-MAX (01) TO MAX-RANGE.                          IF1354.2
 035400 F-SIN-TEST-01.                                                   IF1354.2
 035500     COMPUTE WS-NUM = FUNCTION SIN(0).                            IF1354.2
 035600     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -370,6 +675,7 @@
 037000     PERFORM  PRINT-DETAIL.                                       IF1354.2
 037100*****************TEST (b) - SIMPLE TEST*****************          IF1354.2
 037200 F-SIN-02.                                                        IF1354.2
+03720A     IF       SIN-SKIP-FLAG (02) GO TO F-SIN-DELETE-02.           IF1354.2
 037300     EVALUATE FUNCTION SIN(PI)                                    IF1354.2
 037400     WHEN -0.000020  THRU  0.000020                               IF1354.2
 037500                    PERFORM PASS                                  IF1354.2
@@ -384,8 +690,9 @@
 038400     PERFORM  PRINT-DETAIL.                                       IF1354.2
 038500*****************TEST (c) - SIMPLE TEST*****************          IF1354.2
 038600 F-SIN-03.                                                        IF1354.2
-038700     MOVE -0.000020 TO MIN-RANGE.                                 IF1354.2
-038800     MOVE  0.000020 TO MAX-RANGE.                                 IF1354.2
+03860A     IF       SIN-SKIP-FLAG (03) GO TO F-SIN-DELETE-03.           IF1354.2
+038700     MOVE SIN-BND-MIN (03) TO MIN-RANGE.                          IF1354.2
+038800     MOVE SIN-BND-MAX (03) TO MAX-RANGE.                          IF1354.2
 038900 F-SIN-TEST-03.                                                   IF1354.2
 039000     IF (FUNCTION SIN(MINUSPI) >= MIN-RANGE) AND                  IF1354.2
 039100        (FUNCTION SIN(MINUSPI) <= MAX-RANGE) THEN                 IF1354.2
@@ -401,9 +708,10 @@
 040100     PERFORM  PRINT-DETAIL.                                       IF1354.2
 040200*****************TEST (d) - SIMPLE TEST*****************          IF1354.2
 040300 F-SIN-04.                                                        IF1354.2
+04030A     IF       SIN-SKIP-FLAG (04) GO TO F-SIN-DELETE-04.           IF1354.2
 040400     MOVE ZERO TO WS-NUM.                                         IF1354.2
-040500     MOVE  0.000999 TO MIN-RANGE.                                 IF1354.2
-040600     MOVE  0.001000 TO MAX-RANGE.                                 IF1354.2
+040500     MOVE SIN-BND-MIN (04) TO MIN-RANGE.                          IF1354.2
+040600     MOVE SIN-BND-MAX (04) TO MAX-RANGE.                          IF1354.2
 040700 F-SIN-TEST-04.                                                   IF1354.2
 040800     COMPUTE WS-NUM = FUNCTION SIN(0.001).                        IF1354.2
 040900     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -423,9 +731,10 @@
 042300     PERFORM  PRINT-DETAIL.                                       IF1354.2
 042400*****************TEST (e) - SIMPLE TEST*****************          IF1354.2
 042500 F-SIN-05.                                                        IF1354.2
+04250A     IF       SIN-SKIP-FLAG (05) GO TO F-SIN-DELETE-05.           IF1354.2
 042600     MOVE ZERO TO WS-NUM.                                         IF1354.2
-042700     MOVE  0.000089 TO MIN-RANGE.                                 IF1354.2
-042800     MOVE  0.000090 TO MAX-RANGE.                                 IF1354.2
+042700     MOVE SIN-BND-MIN (05) TO MIN-RANGE.                          IF1354.2
+042800     MOVE SIN-BND-MAX (05) TO MAX-RANGE.                          IF1354.2
 042900 F-SIN-TEST-05.                                                   IF1354.2
 043000     COMPUTE WS-NUM = FUNCTION SIN(.00009).                       IF1354.2
 043100     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -445,9 +754,10 @@
 044500     PERFORM  PRINT-DETAIL.                                       IF1354.2
 044600*****************TEST (f) - SIMPLE TEST*****************          IF1354.2
 044700 F-SIN-06.                                                        IF1354.2
+04470A     IF       SIN-SKIP-FLAG (06) GO TO F-SIN-DELETE-06.           IF1354.2
 044800     MOVE ZERO TO WS-NUM.                                         IF1354.2
-044900     MOVE -0.000040 TO MIN-RANGE.                                 IF1354.2
-045000     MOVE -0.000039 TO MAX-RANGE.                                 IF1354.2
+044900     MOVE SIN-BND-MIN (06) TO MIN-RANGE.                          IF1354.2
+045000     MOVE SIN-BND-MAX (06) TO MAX-RANGE.                          IF1354.2
 045100 F-SIN-TEST-06.                                                   IF1354.2
 045200     COMPUTE WS-NUM = FUNCTION SIN(A).                            IF1354.2
 045300     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -467,9 +777,10 @@
 046700     PERFORM  PRINT-DETAIL.                                       IF1354.2
 046800*****************TEST (g) - SIMPLE TEST*****************          IF1354.2
 046900 F-SIN-07.                                                        IF1354.2
+04690A     IF       SIN-SKIP-FLAG (07) GO TO F-SIN-DELETE-07.           IF1354.2
 047000     MOVE ZERO TO WS-NUM.                                         IF1354.2
-047100     MOVE -0.756817 TO MIN-RANGE.                                 IF1354.2
-047200     MOVE -0.756787 TO MAX-RANGE.                                 IF1354.2
+047100     MOVE SIN-BND-MIN (07) TO MIN-RANGE.                          IF1354.2
+047200     MOVE SIN-BND-MAX (07) TO MAX-RANGE.                          IF1354.2
 047300 F-SIN-TEST-07.                                                   IF1354.2
 047400     COMPUTE WS-NUM = FUNCTION SIN(IND(P)).                       IF1354.2
 047500     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -489,9 +800,10 @@
 048900     PERFORM  PRINT-DETAIL.                                       IF1354.2
 049000*****************TEST (h) - SIMPLE TEST*****************          IF1354.2
 049100 F-SIN-08.                                                        IF1354.2
+04910A     IF       SIN-SKIP-FLAG (08) GO TO F-SIN-DELETE-08.           IF1354.2
 049200     MOVE ZERO TO WS-NUM.                                         IF1354.2
-049300     MOVE  0.141117  TO MIN-RANGE.                                IF1354.2
-049400     MOVE  0.141123 TO MAX-RANGE.                                 IF1354.2
+049300     MOVE SIN-BND-MIN (08) TO MIN-RANGE.                          IF1354.2
+049400     MOVE SIN-BND-MAX (08) TO MAX-RANGE.                          IF1354.2
 049500 F-SIN-TEST-08.                                                   IF1354.2
 049600     COMPUTE WS-NUM = FUNCTION SIN(IND(4)).                       IF1354.2
 049700     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -511,9 +823,10 @@
 051100     PERFORM  PRINT-DETAIL.                                       IF1354.2
 051200*****************TEST (a) - COMPLEX TEST****************          IF1354.2
 051300 F-SIN-09.                                                        IF1354.2
+05130A     IF       SIN-SKIP-FLAG (09) GO TO F-SIN-DELETE-09.           IF1354.2
 051400     MOVE ZERO TO WS-NUM.                                         IF1354.2
-051500     MOVE  0.865990 TO MIN-RANGE.                                 IF1354.2
-051600     MOVE  0.866060 TO MAX-RANGE.                                 IF1354.2
+051500     MOVE SIN-BND-MIN (09) TO MIN-RANGE.                          IF1354.2
+051600     MOVE SIN-BND-MAX (09) TO MAX-RANGE.                          IF1354.2
 051700 F-SIN-TEST-09.                                                   IF1354.2
 051800     COMPUTE WS-NUM = FUNCTION SIN(PI / 3).                       IF1354.2
 051900     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -533,9 +846,10 @@
 053300     PERFORM  PRINT-DETAIL.                                       IF1354.2
 053400*****************TEST (b) - COMPLEX TEST****************          IF1354.2
 053500 F-SIN-10.                                                        IF1354.2
+05350A     IF       SIN-SKIP-FLAG (10) GO TO F-SIN-DELETE-10.           IF1354.2
 053600     MOVE ZERO TO WS-NUM.                                         IF1354.2
-053700     MOVE  0.999960 TO MIN-RANGE.                                 IF1354.2
-053800     MOVE  1.00000 TO MAX-RANGE.                                  IF1354.2
+053700     MOVE SIN-BND-MIN (10) TO MIN-RANGE.                          IF1354.2
+053800     MOVE SIN-BND-MAX (10) TO MAX-RANGE.                          IF1354.2
 053900 F-SIN-TEST-10.                                                   IF1354.2
 054000     COMPUTE WS-NUM = FUNCTION SIN(PI / 2).                       IF1354.2
 054100     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -555,9 +869,10 @@
 055500     PERFORM  PRINT-DETAIL.                                       IF1354.2
 055600*****************TEST (c) - COMPLEX TEST****************          IF1354.2
 055700 F-SIN-11.                                                        IF1354.2
+05570A     IF       SIN-SKIP-FLAG (11) GO TO F-SIN-DELETE-11.           IF1354.2
 055800     MOVE ZERO TO WS-NUM.                                         IF1354.2
-055900     MOVE -1.00000 TO MIN-RANGE.                                  IF1354.2
-056000     MOVE -0.999960 TO MAX-RANGE.                                 IF1354.2
+055900     MOVE SIN-BND-MIN (11) TO MIN-RANGE.                          IF1354.2
+056000     MOVE SIN-BND-MAX (11) TO MAX-RANGE.                          IF1354.2
 056100 F-SIN-TEST-11.                                                   IF1354.2
 056200     COMPUTE WS-NUM = FUNCTION SIN((3 * PI) / 2).                 IF1354.2
 056300     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -577,9 +892,10 @@
 057700     PERFORM  PRINT-DETAIL.                                       IF1354.2
 057800*****************TEST (d) - COMPLEX TEST****************          IF1354.2
 057900 F-SIN-12.                                                        IF1354.2
+05790A     IF       SIN-SKIP-FLAG (12) GO TO F-SIN-DELETE-12.           IF1354.2
 058000     MOVE ZERO TO WS-NUM.                                         IF1354.2
-058100     MOVE -0.866060  TO MIN-RANGE.                                IF1354.2
-058200     MOVE -0.865990 TO MAX-RANGE.                                 IF1354.2
+058100     MOVE SIN-BND-MIN (12) TO MIN-RANGE.                          IF1354.2
+058200     MOVE SIN-BND-MAX (12) TO MAX-RANGE.                          IF1354.2
 058300 F-SIN-TEST-12.                                                   IF1354.2
 058400     COMPUTE WS-NUM = FUNCTION SIN(MINUSPI / 3).                  IF1354.2
 058500     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -599,9 +915,10 @@
 059900     PERFORM  PRINT-DETAIL.                                       IF1354.2
 060000*****************TEST (e) - COMPLEX TEST****************          IF1354.2
 060100 F-SIN-13.                                                        IF1354.2
+06010A     IF       SIN-SKIP-FLAG (13) GO TO F-SIN-DELETE-13.           IF1354.2
 060200     MOVE ZERO TO WS-NUM.                                         IF1354.2
-060300     MOVE -1.00000 TO MIN-RANGE.                                  IF1354.2
-060400     MOVE -0.999960 TO MAX-RANGE.                                 IF1354.2
+060300     MOVE SIN-BND-MIN (13) TO MIN-RANGE.                          IF1354.2
+060400     MOVE SIN-BND-MAX (13) TO MAX-RANGE.                          IF1354.2
 060500 F-SIN-TEST-13.                                                   IF1354.2
 060600     COMPUTE WS-NUM = FUNCTION SIN(MINUSPI / 2).                  IF1354.2
 060700     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -621,9 +938,10 @@
 062100     PERFORM  PRINT-DETAIL.                                       IF1354.2
 062200*****************TEST (f) - COMPLEX TEST****************          IF1354.2
 062300 F-SIN-14.                                                        IF1354.2
+06230A     IF       SIN-SKIP-FLAG (14) GO TO F-SIN-DELETE-14.           IF1354.2
 062400     MOVE ZERO TO WS-NUM.                                         IF1354.2
-062500     MOVE  0.999960 TO MIN-RANGE.                                 IF1354.2
-062600     MOVE  1.00000 TO MAX-RANGE.                                  IF1354.2
+062500     MOVE SIN-BND-MIN (14) TO MIN-RANGE.                          IF1354.2
+062600     MOVE SIN-BND-MAX (14) TO MAX-RANGE.                          IF1354.2
 062700 F-SIN-TEST-14.                                                   IF1354.2
 062800     COMPUTE WS-NUM = FUNCTION SIN((3 * MINUSPI) / 2).            IF1354.2
 062900     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -643,9 +961,10 @@
 064300     PERFORM  PRINT-DETAIL.                                       IF1354.2
 064400*****************TEST (g) - COMPLEX TEST****************          IF1354.2
 064500 F-SIN-15.                                                        IF1354.2
+06450A     IF       SIN-SKIP-FLAG (15) GO TO F-SIN-DELETE-15.           IF1354.2
 064600     MOVE ZERO TO WS-NUM.                                         IF1354.2
-064700     MOVE  0.999960 TO MIN-RANGE.                                 IF1354.2
-064800     MOVE  1.00000 TO MAX-RANGE.                                  IF1354.2
+064700     MOVE SIN-BND-MIN (15) TO MIN-RANGE.                          IF1354.2
+064800     MOVE SIN-BND-MAX (15) TO MAX-RANGE.                          IF1354.2
 064900 F-SIN-TEST-15.                                                   IF1354.2
 065000     COMPUTE WS-NUM = FUNCTION SIN((PI / 2) - 0.001).             IF1354.2
 065100     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -665,9 +984,10 @@
 066500     PERFORM  PRINT-DETAIL.                                       IF1354.2
 066600*****************TEST (h) - COMPLEX TEST****************          IF1354.2
 066700 F-SIN-16.                                                        IF1354.2
+06670A     IF       SIN-SKIP-FLAG (16) GO TO F-SIN-DELETE-16.           IF1354.2
 066800     MOVE ZERO TO WS-NUM.                                         IF1354.2
-066900     MOVE  0.866489 TO MIN-RANGE.                                 IF1354.2
-067000     MOVE  0.866559 TO MAX-RANGE.                                 IF1354.2
+066900     MOVE SIN-BND-MIN (16) TO MIN-RANGE.                          IF1354.2
+067000     MOVE SIN-BND-MAX (16) TO MAX-RANGE.                          IF1354.2
 067100 F-SIN-TEST-16.                                                   IF1354.2
 067200     COMPUTE WS-NUM = FUNCTION SIN((PI / 3) + 0.001).             IF1354.2
 067300     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -687,9 +1007,10 @@
 068700     PERFORM  PRINT-DETAIL.                                       IF1354.2
 068800*****************TEST (i) - COMPLEX TEST****************          IF1354.2
 068900 F-SIN-17.                                                        IF1354.2
+06890A     IF       SIN-SKIP-FLAG (17) GO TO F-SIN-DELETE-17.           IF1354.2
 069000     MOVE ZERO TO WS-NUM.                                         IF1354.2
-069100     MOVE  0.000999 TO MIN-RANGE.                                 IF1354.2
-069200     MOVE  0.001000 TO MAX-RANGE.                                 IF1354.2
+069100     MOVE SIN-BND-MIN (17) TO MIN-RANGE.                          IF1354.2
+069200     MOVE SIN-BND-MAX (17) TO MAX-RANGE.                          IF1354.2
 069300 F-SIN-TEST-17.                                                   IF1354.2
 069400     COMPUTE WS-NUM = FUNCTION SIN(PI - 0.001).                   IF1354.2
 069500     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -709,9 +1030,10 @@
 070900     PERFORM  PRINT-DETAIL.                                       IF1354.2
 071000*****************TEST (j) - COMPLEX TEST****************          IF1354.2
 071100 F-SIN-18.                                                        IF1354.2
+07110A     IF       SIN-SKIP-FLAG (18) GO TO F-SIN-DELETE-18.           IF1354.2
 071200     MOVE ZERO TO WS-NUM.                                         IF1354.2
-071300     MOVE -1.00000 TO MIN-RANGE.                                  IF1354.2
-071400     MOVE -0.999960 TO MAX-RANGE.                                 IF1354.2
+071300     MOVE SIN-BND-MIN (18) TO MIN-RANGE.                          IF1354.2
+071400     MOVE SIN-BND-MAX (18) TO MAX-RANGE.                          IF1354.2
 071500 F-SIN-TEST-18.                                                   IF1354.2
 071600     COMPUTE WS-NUM = FUNCTION SIN(((3 * PI) / 2) + 0.001).       IF1354.2
 071700     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -731,9 +1053,10 @@
 073100     PERFORM  PRINT-DETAIL.                                       IF1354.2
 073200*****************TEST (k) - COMPLEX TEST****************          IF1354.2
 073300 F-SIN-19.                                                        IF1354.2
+07330A     IF       SIN-SKIP-FLAG (19) GO TO F-SIN-DELETE-19.           IF1354.2
 073400     MOVE ZERO TO WS-NUM.                                         IF1354.2
-073500     MOVE  0.034898 TO MIN-RANGE.                                 IF1354.2
-073600     MOVE  0.034900 TO MAX-RANGE.                                 IF1354.2
+073500     MOVE SIN-BND-MIN (19) TO MIN-RANGE.                          IF1354.2
+073600     MOVE SIN-BND-MAX (19) TO MAX-RANGE.                          IF1354.2
 073700 F-SIN-TEST-19.                                                   IF1354.2
 073800     COMPUTE WS-NUM = FUNCTION SIN( PI * (4 - 2) / 180).          IF1354.2
 073900     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -753,9 +1076,10 @@
 075300     PERFORM  PRINT-DETAIL.                                       IF1354.2
 075400*****************TEST (l) - COMPLEX TEST****************          IF1354.2
 075500 F-SIN-20.                                                        IF1354.2
+07550A     IF       SIN-SKIP-FLAG (20) GO TO F-SIN-DELETE-20.           IF1354.2
 075600     MOVE ZERO TO WS-NUM.                                         IF1354.2
-075700     MOVE  0.999807 TO MIN-RANGE.                                 IF1354.2
-075800     MOVE  0.999887 TO MAX-RANGE.                                 IF1354.2
+075700     MOVE SIN-BND-MIN (20) TO MIN-RANGE.                          IF1354.2
+075800     MOVE SIN-BND-MAX (20) TO MAX-RANGE.                          IF1354.2
 075900 F-SIN-TEST-20.                                                   IF1354.2
 076000     COMPUTE WS-NUM = FUNCTION SIN( (PI / 2) - (PI / 180)).       IF1354.2
 076100     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -775,9 +1099,10 @@
 077500     PERFORM  PRINT-DETAIL.                                       IF1354.2
 077600*****************TEST (m) - COMPLEX TEST****************          IF1354.2
 077700 F-SIN-21.                                                        IF1354.2
+07770A     IF       SIN-SKIP-FLAG (21) GO TO F-SIN-DELETE-21.           IF1354.2
 077800     MOVE ZERO TO WS-NUM.                                         IF1354.2
-077900     MOVE  0.857132 TO MIN-RANGE.                                 IF1354.2
-078000     MOVE  0.857201 TO MAX-RANGE.                                 IF1354.2
+077900     MOVE SIN-BND-MIN (21) TO MIN-RANGE.                          IF1354.2
+078000     MOVE SIN-BND-MAX (21) TO MAX-RANGE.                          IF1354.2
 078100 F-SIN-TEST-21.                                                   IF1354.2
 078200     COMPUTE WS-NUM = FUNCTION SIN((PI / 3) - (PI / 180)).        IF1354.2
 078300     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -797,9 +1122,10 @@
 079700     PERFORM  PRINT-DETAIL.                                       IF1354.2
 079800*****************TEST (n) - COMPLEX TEST****************          IF1354.2
 079900 F-SIN-22.                                                        IF1354.2
+07990A     IF       SIN-SKIP-FLAG (22) GO TO F-SIN-DELETE-22.           IF1354.2
 080000     MOVE ZERO TO WS-NUM.                                         IF1354.2
-080100     MOVE -0.017453  TO MIN-RANGE.                                IF1354.2
-080200     MOVE -0.017451  TO MAX-RANGE.                                IF1354.2
+080100     MOVE SIN-BND-MIN (22) TO MIN-RANGE.                          IF1354.2
+080200     MOVE SIN-BND-MAX (22) TO MAX-RANGE.                          IF1354.2
 080300 F-SIN-TEST-22.                                                   IF1354.2
 080400     COMPUTE WS-NUM = FUNCTION SIN(PI + (PI / 180)).              IF1354.2
 080500     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -819,9 +1145,10 @@
 081900     PERFORM  PRINT-DETAIL.                                       IF1354.2
 082000*****************TEST (o) - COMPLEX TEST****************          IF1354.2
 082100 F-SIN-23.                                                        IF1354.2
+08210A     IF       SIN-SKIP-FLAG (23) GO TO F-SIN-DELETE-23.           IF1354.2
 082200     MOVE ZERO TO WS-NUM.                                         IF1354.2
-082300     MOVE -0.999430 TO MIN-RANGE.                                 IF1354.2
-082400     MOVE -0.999350 TO MAX-RANGE.                                 IF1354.2
+082300     MOVE SIN-BND-MIN (23) TO MIN-RANGE.                          IF1354.2
+082400     MOVE SIN-BND-MAX (23) TO MAX-RANGE.                          IF1354.2
 082500 F-SIN-TEST-23.                                                   IF1354.2
 082600     COMPUTE WS-NUM = FUNCTION SIN((PI * 272) / 180).             IF1354.2
 082700     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -841,9 +1168,10 @@
 084100     PERFORM  PRINT-DETAIL.                                       IF1354.2
 084200*****************TEST (p) - COMPLEX TEST****************          IF1354.2
 084300 F-SIN-24.                                                        IF1354.2
+08430A     IF       SIN-SKIP-FLAG (24) GO TO F-SIN-DELETE-24.           IF1354.2
 084400     MOVE ZERO TO WS-NUM.                                         IF1354.2
-084500     MOVE  0.909261 TO MIN-RANGE.                                 IF1354.2
-084600     MOVE  0.909333 TO MAX-RANGE.                                 IF1354.2
+084500     MOVE SIN-BND-MIN (24) TO MIN-RANGE.                          IF1354.2
+084600     MOVE SIN-BND-MAX (24) TO MAX-RANGE.                          IF1354.2
 084700 F-SIN-TEST-24.                                                   IF1354.2
 084800     COMPUTE WS-NUM = FUNCTION SIN(4 / 2).                        IF1354.2
 084900     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -863,9 +1191,10 @@
 086300     PERFORM  PRINT-DETAIL.                                       IF1354.2
 086400*****************TEST (q) - COMPLEX TEST****************          IF1354.2
 086500 F-SIN-25.                                                        IF1354.2
+08650A     IF       SIN-SKIP-FLAG (25) GO TO F-SIN-DELETE-25.           IF1354.2
 086600     MOVE ZERO TO WS-NUM.                                         IF1354.2
-086700     MOVE  0.997454 TO MIN-RANGE.                                 IF1354.2
-086800     MOVE  0.997534 TO MAX-RANGE.                                 IF1354.2
+086700     MOVE SIN-BND-MIN (25) TO MIN-RANGE.                          IF1354.2
+086800     MOVE SIN-BND-MAX (25) TO MAX-RANGE.                          IF1354.2
 086900 F-SIN-TEST-25.                                                   IF1354.2
 087000     COMPUTE WS-NUM = FUNCTION SIN(3 / 2).                        IF1354.2
 087100     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -885,9 +1214,10 @@
 088500     PERFORM  PRINT-DETAIL.                                       IF1354.2
 088600*****************TEST (r) - COMPLEX TEST****************          IF1354.2
 088700 F-SIN-26.                                                        IF1354.2
+08870A     IF       SIN-SKIP-FLAG (26) GO TO F-SIN-DELETE-26.           IF1354.2
 088800     MOVE ZERO TO WS-NUM.                                         IF1354.2
-088900     MOVE -0.000040 TO MIN-RANGE.                                 IF1354.2
-089000     MOVE -0.000039 TO MAX-RANGE.                                 IF1354.2
+088900     MOVE SIN-BND-MIN (26) TO MIN-RANGE.                          IF1354.2
+089000     MOVE SIN-BND-MAX (26) TO MAX-RANGE.                          IF1354.2
 089100 F-SIN-TEST-26.                                                   IF1354.2
 089200     COMPUTE WS-NUM = FUNCTION SIN(PI - A).                       IF1354.2
 089300     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -907,9 +1237,10 @@
 090700     PERFORM  PRINT-DETAIL.                                       IF1354.2
 090800*****************TEST (s) - COMPLEX TEST****************          IF1354.2
 090900 F-SIN-27.                                                        IF1354.2
+09090A     IF       SIN-SKIP-FLAG (27) GO TO F-SIN-DELETE-27.           IF1354.2
 091000     MOVE ZERO TO WS-NUM.                                         IF1354.2
-091100     MOVE -0.544043 TO MIN-RANGE.                                 IF1354.2
-091200     MOVE -0.543999 TO MAX-RANGE.                                 IF1354.2
+091100     MOVE SIN-BND-MIN (27) TO MIN-RANGE.                          IF1354.2
+091200     MOVE SIN-BND-MAX (27) TO MAX-RANGE.                          IF1354.2
 091300 F-SIN-TEST-27.                                                   IF1354.2
 091400     COMPUTE WS-NUM = FUNCTION SIN(D / 100).                      IF1354.2
 091500     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -929,9 +1260,10 @@
 092900     PERFORM  PRINT-DETAIL.                                       IF1354.2
 093000*****************TEST (t) - COMPLEX TEST****************          IF1354.2
 093100 F-SIN-28.                                                        IF1354.2
+09310A     IF       SIN-SKIP-FLAG (28) GO TO F-SIN-DELETE-28.           IF1354.2
 093200     MOVE ZERO TO WS-NUM.                                         IF1354.2
-093300     MOVE  0.017451 TO MIN-RANGE.                                 IF1354.2
-093400     MOVE  0.017453  TO MAX-RANGE.                                IF1354.2
+093300     MOVE SIN-BND-MIN (28) TO MIN-RANGE.                          IF1354.2
+093400     MOVE SIN-BND-MAX (28) TO MAX-RANGE.                          IF1354.2
 093500 F-SIN-TEST-28.                                                   IF1354.2
 093600     COMPUTE WS-NUM = FUNCTION SIN(PI / 180).                     IF1354.2
 093700     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -951,9 +1283,10 @@
 095100     PERFORM  PRINT-DETAIL.                                       IF1354.2
 095200*****************TEST (u) - COMPLEX TEST****************          IF1354.2
 095300 F-SIN-29.                                                        IF1354.2
+09530A     IF       SIN-SKIP-FLAG (29) GO TO F-SIN-DELETE-29.           IF1354.2
 095400     MOVE ZERO TO WS-NUM.                                         IF1354.2
-095500     MOVE 0.999960 TO MIN-RANGE.                                  IF1354.2
-095600     MOVE 1.00000 TO MAX-RANGE.                                   IF1354.2
+095500     MOVE SIN-BND-MIN (29) TO MIN-RANGE.                          IF1354.2
+095600     MOVE SIN-BND-MAX (29) TO MAX-RANGE.                          IF1354.2
 095700 F-SIN-TEST-29.                                                   IF1354.2
 095800     COMPUTE WS-NUM = FUNCTION SIN(PI) + 1.                       IF1354.2
 095900     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -973,9 +1306,10 @@
 097300     PERFORM  PRINT-DETAIL.                                       IF1354.2
 097400*****************TEST (v) - COMPLEX TEST****************          IF1354.2
 097500 F-SIN-30.                                                        IF1354.2
+09750A     IF       SIN-SKIP-FLAG (30) GO TO F-SIN-DELETE-30.           IF1354.2
 097600     MOVE ZERO TO WS-NUM.                                         IF1354.2
-097700     MOVE 0.789040 TO MIN-RANGE.                                  IF1354.2
-097800     MOVE 0.789104 TO MAX-RANGE.                                  IF1354.2
+097700     MOVE SIN-BND-MIN (30) TO MIN-RANGE.                          IF1354.2
+097800     MOVE SIN-BND-MAX (30) TO MAX-RANGE.                          IF1354.2
 097900 F-SIN-TEST-30.                                                   IF1354.2
 098000     COMPUTE WS-NUM = FUNCTION SIN(FUNCTION SIN(2)).              IF1354.2
 098100     IF (WS-NUM >= MIN-RANGE) AND                                 IF1354.2
@@ -995,9 +1329,10 @@
 099500     PERFORM  PRINT-DETAIL.                                       IF1354.2
 099600*****************TEST (w) - COMPLEX TEST****************          IF1354.2
 099700 F-SIN-31.                                                        IF1354.2
+09970A     IF       SIN-SKIP-FLAG (31) GO TO F-SIN-DELETE-31.           IF1354.2
 099800     MOVE ZERO TO WS-NUM.                                         IF1354.2
-099900     MOVE -0.000040 TO MIN-RANGE.                                 IF1354.2
-100000     MOVE  0.000040 TO MAX-RANGE.                                 IF1354.2
+099900     MOVE SIN-BND-MIN (31) TO MIN-RANGE.                          IF1354.2
+100000     MOVE SIN-BND-MAX (31) TO MAX-RANGE.                          IF1354.2
 100100 F-SIN-TEST-31.                                                   IF1354.2
 100200     COMPUTE WS-NUM = FUNCTION SIN(PI / 3) +                      IF1354.2
 100300                              FUNCTION SIN(MINUSPI / 3).          IF1354.2
@@ -1018,6 +1353,7 @@
 101800     PERFORM  PRINT-DETAIL.                                       IF1354.2
 101900*****************SPECIAL PERFORM TEST**********************       IF1354.2
 102000 F-SIN-32.                                                        IF1354.2
+10200A     IF       SIN-SKIP-FLAG (32) GO TO F-SIN-DELETE-32.           IF1354.2
 102100     PERFORM F-SIN-TEST-32                                        IF1354.2
 102200       UNTIL FUNCTION SIN(ARG1) < 0.                              IF1354.2
 102300     PERFORM PASS.                                                IF1354.2
